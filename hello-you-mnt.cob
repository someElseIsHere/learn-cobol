@@ -0,0 +1,185 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HelloMnt.
+000300*=================================================================
+000400*MENU-DRIVEN MAINTENANCE FRONT-END FOR VISITOR-MASTER. LETS THE
+000500*FRONT DESK ADD, UPDATE, OR DELETE A VISITOR RECORD FROM THE
+000600*SAME DAY WITHOUT A PROGRAMMER EDITING THE FILE DIRECTLY.
+000700*=================================================================
+000800 ENVIRONMENT DIVISION.
+000900 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001100     SELECT VISITOR-MASTER ASSIGN TO
+001150         "PROD.HELLOYOU.VISITOR.MASTER"
+001200         ORGANIZATION IS INDEXED
+001300         ACCESS MODE IS DYNAMIC
+001400         RECORD KEY IS VR-VISITOR-ID
+001500         FILE STATUS IS WS-VISITOR-STATUS.
+001600 DATA DIVISION.
+001700 FILE SECTION.
+001800 FD  VISITOR-MASTER.
+001900     COPY VISITOR.
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-VISITOR-STATUS           PIC XX.
+002200 01  WS-MENU-CHOICE              PIC X.
+002300 01  WS-DONE-SWITCH              PIC X VALUE "N".
+002400     88  MAINTENANCE-DONE        VALUE "Y".
+002500 01  WS-KEY-ENTRY                PIC X(19).
+002600 01  WS-NAME-ENTRY               PIC X(32).
+002700 01  WS-FOUND-SWITCH             PIC X.
+002800     88  RECORD-WAS-FOUND        VALUE "Y".
+002810 01  WS-LOOKUP-MODE              PIC X.
+002820 01  WS-SEARCH-NAME              PIC X(32).
+002825 01  WS-LAST-MATCH-ID            PIC X(19).
+002826 01  WS-MATCH-FOUND-SWITCH       PIC X.
+002827     88  NAME-MATCH-WAS-FOUND    VALUE "Y".
+002830 01  WS-TIMESTAMP                PIC X(26).
+002840 01  WS-WRITE-SEQ                PIC 9(3) VALUE ZERO.
+002850 01  WS-VISITOR-WRITTEN          PIC X VALUE "N".
+002860     88  VISITOR-WRITE-OK        VALUE "Y".
+002900 PROCEDURE DIVISION.
+003000 MAIN-PARA.
+003100     PERFORM OPEN-VISITOR-MASTER
+003200     PERFORM DISPLAY-MENU UNTIL MAINTENANCE-DONE
+003300     CLOSE VISITOR-MASTER
+003400     STOP RUN.
+003500
+003600 OPEN-VISITOR-MASTER.
+003700     OPEN I-O VISITOR-MASTER
+003800     IF WS-VISITOR-STATUS = "35"
+003900         OPEN OUTPUT VISITOR-MASTER
+004000         CLOSE VISITOR-MASTER
+004100         OPEN I-O VISITOR-MASTER
+004200     END-IF.
+004300
+004400 DISPLAY-MENU.
+004500     DISPLAY " "
+004600     DISPLAY "HelloYou Visitor Maintenance"
+004700     DISPLAY "1. Add visitor"
+004800     DISPLAY "2. Update visitor"
+004900     DISPLAY "3. Delete visitor"
+005000     DISPLAY "4. Exit"
+005100     DISPLAY "Choice ? "
+005200     ACCEPT WS-MENU-CHOICE
+005300     EVALUATE WS-MENU-CHOICE
+005400         WHEN "1" PERFORM ADD-VISITOR
+005500         WHEN "2" PERFORM UPDATE-VISITOR
+005600         WHEN "3" PERFORM DELETE-VISITOR
+005700         WHEN "4" MOVE "Y" TO WS-DONE-SWITCH
+005800         WHEN OTHER DISPLAY "Invalid choice, try again."
+005900     END-EVALUATE.
+006000
+006100 ADD-VISITOR.
+006200     DISPLAY "Visitor name ? "
+006300     ACCEPT WS-NAME-ENTRY
+006400     MOVE FUNCTION TRIM(WS-NAME-ENTRY) TO WS-NAME-ENTRY
+006500     IF WS-NAME-ENTRY = SPACES
+006600         DISPLAY "Name cannot be blank, add cancelled."
+006700     ELSE
+006750         MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+006800         MOVE WS-NAME-ENTRY TO VR-NAME
+006850         PERFORM BUILD-AND-WRITE-VISITOR
+006900     END-IF.
+006950
+006960 BUILD-AND-WRITE-VISITOR.
+006970     MOVE "N" TO WS-VISITOR-WRITTEN
+006980     PERFORM UNTIL VISITOR-WRITE-OK
+006990         ADD 1 TO WS-WRITE-SEQ
+007000             ON SIZE ERROR
+007010                 MOVE 1 TO WS-WRITE-SEQ
+007020         END-ADD
+007030         STRING WS-TIMESTAMP (1:16) DELIMITED BY SIZE
+007040                WS-WRITE-SEQ DELIMITED BY SIZE
+007050             INTO VR-VISITOR-ID
+007060         WRITE VISITOR-RECORD
+007100             INVALID KEY
+007150                 DISPLAY "Visitor ID collision on " VR-VISITOR-ID
+007160                     ", retrying"
+007200             NOT INVALID KEY
+007250                 MOVE "Y" TO WS-VISITOR-WRITTEN
+007300                 DISPLAY "Added visitor " VR-VISITOR-ID
+007500         END-WRITE
+007600     END-PERFORM.
+007700
+007800 UPDATE-VISITOR.
+007900     PERFORM READ-BY-KEY
+008000     IF RECORD-WAS-FOUND
+008100         DISPLAY "Current name: " VR-NAME
+008200         DISPLAY "New name ? "
+008300         ACCEPT WS-NAME-ENTRY
+008400         MOVE FUNCTION TRIM(WS-NAME-ENTRY) TO WS-NAME-ENTRY
+008500         IF WS-NAME-ENTRY = SPACES
+008600             DISPLAY "Name cannot be blank, update cancelled."
+008700         ELSE
+008800             MOVE WS-NAME-ENTRY TO VR-NAME
+008900             REWRITE VISITOR-RECORD
+009000             DISPLAY "Visitor " VR-VISITOR-ID " updated."
+009100         END-IF
+009200     END-IF.
+009300
+009400 DELETE-VISITOR.
+009500     PERFORM READ-BY-KEY
+009600     IF RECORD-WAS-FOUND
+009700         DISPLAY "Delete " VR-NAME " (" VR-VISITOR-ID ") ? Y/N "
+009800         ACCEPT WS-MENU-CHOICE
+009900         IF WS-MENU-CHOICE = "Y" OR WS-MENU-CHOICE = "y"
+010000             DELETE VISITOR-MASTER RECORD
+010100             DISPLAY "Visitor deleted."
+010200         ELSE
+010300             DISPLAY "Delete cancelled."
+010400         END-IF
+010500     END-IF.
+010600
+010700 READ-BY-KEY.
+010710     DISPLAY "Look up by (1) Visitor ID or (2) Name ? "
+010720     ACCEPT WS-LOOKUP-MODE
+010730     IF WS-LOOKUP-MODE = "2"
+010740         PERFORM FIND-BY-NAME
+010750     ELSE
+010800         DISPLAY "Visitor ID ? "
+010900         ACCEPT WS-KEY-ENTRY
+011000         MOVE WS-KEY-ENTRY TO VR-VISITOR-ID
+011100         MOVE "N" TO WS-FOUND-SWITCH
+011200         READ VISITOR-MASTER
+011300             INVALID KEY
+011400                 DISPLAY "No visitor found with that ID."
+011500             NOT INVALID KEY
+011600                 MOVE "Y" TO WS-FOUND-SWITCH
+011700         END-READ
+011710     END-IF.
+011720
+011730 FIND-BY-NAME.
+011740     DISPLAY "Visitor name ? "
+011750     ACCEPT WS-SEARCH-NAME
+011760     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-NAME))
+011770         TO WS-SEARCH-NAME
+011780     MOVE "N" TO WS-FOUND-SWITCH
+011785     MOVE "N" TO WS-MATCH-FOUND-SWITCH
+011790     MOVE LOW-VALUES TO VR-VISITOR-ID
+011800     START VISITOR-MASTER KEY IS NOT LESS THAN VR-VISITOR-ID
+011810         INVALID KEY DISPLAY "Visitor file is empty."
+011820     END-START
+011830     IF WS-VISITOR-STATUS = "00"
+011840         PERFORM UNTIL WS-VISITOR-STATUS NOT = "00"
+011860             READ VISITOR-MASTER NEXT RECORD
+011870                 AT END CONTINUE
+011880             END-READ
+011890             IF WS-VISITOR-STATUS = "00"
+011900                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(VR-NAME))
+011910                         = WS-SEARCH-NAME
+011915                     MOVE VR-VISITOR-ID TO WS-LAST-MATCH-ID
+011917                     MOVE "Y" TO WS-MATCH-FOUND-SWITCH
+011920                 END-IF
+011940             END-IF
+011950         END-PERFORM
+011960     END-IF
+011962     IF NAME-MATCH-WAS-FOUND
+011964         MOVE WS-LAST-MATCH-ID TO VR-VISITOR-ID
+011966         READ VISITOR-MASTER
+011968             INVALID KEY
+011969                 DISPLAY "No visitor found with that name."
+011970             NOT INVALID KEY
+011971                 MOVE "Y" TO WS-FOUND-SWITCH
+011972         END-READ
+011980     ELSE
+011982         DISPLAY "No visitor found with that name."
+011990     END-IF.
