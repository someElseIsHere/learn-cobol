@@ -0,0 +1,13 @@
+000100*=================================================================
+000200*CUSTOMER.CPY
+000300*EXISTING CUSTOMER MASTER, KEYED BY NAME AS TYPED AT THE FRONT
+000400*DESK. HOLDS ACCOUNT STATUS AND VISIT HISTORY SO A RETURNING
+000500*VISITOR CAN BE GREETED DIFFERENTLY FROM A FIRST-TIME WALK-IN.
+000600*=================================================================
+000700 01  CUSTOMER-RECORD.
+000800     05  CM-CUSTOMER-NAME        PIC X(32).
+000900     05  CM-ACCOUNT-STATUS       PIC X(1).
+001000         88  CM-IS-VIP           VALUE "V".
+001100         88  CM-IS-ACTIVE        VALUE "A".
+001200     05  CM-VISIT-COUNT          PIC 9(5).
+001300
