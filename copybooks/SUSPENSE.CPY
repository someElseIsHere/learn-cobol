@@ -0,0 +1,11 @@
+000100*=================================================================
+000200*SUSPENSE.CPY
+000300*ONE RECORD PER REJECTED OR HELD ENTRY - BLANK/INVALID VISITOR
+000400*NAMES AND SAME-NAME/SAME-DAY DUPLICATE GREETINGS - SO THEY CAN
+000500*BE RECONCILED LATER INSTEAD OF SILENTLY DROPPED.
+000600*=================================================================
+000700 01  SUSPENSE-RECORD.
+000800     05  SS-NAME                 PIC X(32).
+000900     05  SS-REASON-CODE          PIC X(4).
+001000     05  SS-TIMESTAMP            PIC X(26).
+001100     05  SS-OPERATOR-ID          PIC X(8).
