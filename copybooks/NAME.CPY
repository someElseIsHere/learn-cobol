@@ -0,0 +1,12 @@
+000100*=================================================================
+000200*NAME.CPY
+000300*STRUCTURED VISITOR NAME, REPLACING THE OLD FLAT WS-NAME BLOB.
+000400*SPLITTING OUT THE TITLE LETS THE GREETING LOGIC ADDRESS A
+000500*VISITOR FORMALLY OR INFORMALLY.
+000600*=================================================================
+000700 01  WS-NAME-RECORD.
+000800     05  WN-RAW-NAME             PIC X(32).
+000900     05  WN-TITLE                PIC X(6).
+001000     05  WN-FIRST-NAME           PIC X(32).
+001100     05  WN-LAST-NAME            PIC X(32).
+001200
