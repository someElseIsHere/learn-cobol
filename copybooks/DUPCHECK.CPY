@@ -0,0 +1,11 @@
+000100*=================================================================
+000200*DUPCHECK.CPY
+000300*ONE RECORD PER VISITOR NAME GREETED ON A GIVEN DAY, KEYED ON
+000400*NAME+DATE. LETS HelloYou/HelloYouBatch TELL A SECOND GREETING
+000500*OF THE SAME NAME ON THE SAME DAY FROM A GENUINE FIRST VISIT.
+000600*=================================================================
+000700 01  DUPCHECK-RECORD.
+000800     05  DC-KEY.
+000900         10  DC-NAME             PIC X(32).
+001000         10  DC-GREET-DATE       PIC X(8).
+001100     05  DC-GREETING-COUNT       PIC 9(3).
