@@ -0,0 +1,12 @@
+000100*=================================================================
+000200*AUDIT.CPY
+000300*RECORD LAYOUT FOR THE GREETING AUDIT TRAIL. ONE RECORD IS
+000400*APPENDED EVERY TIME A VISITOR IS GREETED, RECORDING WHO WAS
+000500*GREETED, WHEN, AND WHICH OPERATOR WAS RUNNING THE TERMINAL.
+000600*=================================================================
+000700 01  AUDIT-RECORD.
+000800     05  AR-VISITOR-ID           PIC X(19).
+000900     05  AR-NAME                 PIC X(32).
+001000     05  AR-TIMESTAMP            PIC X(26).
+001100     05  AR-OPERATOR-ID          PIC X(8).
+001200
