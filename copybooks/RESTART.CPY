@@ -0,0 +1,9 @@
+000100*=================================================================
+000200*RESTART.CPY
+000300*CHECKPOINT RECORD FOR THE OVERNIGHT BATCH GREETING RUN. HOLDS
+000400*THE COUNT OF TRANSACTION RECORDS SUCCESSFULLY PROCESSED SO FAR
+000500*SO AN ABENDED RUN CAN RESUME WITHOUT RE-GREETING EVERYONE.
+000600*=================================================================
+000700 01  RESTART-RECORD.
+000800     05  RS-LAST-RECORD-NUM      PIC 9(9).
+000900
