@@ -0,0 +1,14 @@
+000100*=================================================================
+000200*VISITOR.CPY
+000300*RECORD LAYOUT FOR VISITOR-MASTER, THE INDEXED FILE OF EVERYONE
+000400*WHO HAS BEEN GREETED AT THE FRONT DESK. VR-VISITOR-ID IS A
+000410*16-CHARACTER TIMESTAMP (FUNCTION CURRENT-DATE POSITIONS 1-16,
+000415*YYYYMMDDHHMMSSss - STOPPING SHORT OF THE GMT-OFFSET SIGN AND
+000416*DIGITS IN POSITIONS 17-21) FOLLOWED BY A 3-DIGIT SEQUENCE
+000420*NUMBER SO TWO GREETINGS IN THE SAME HUNDREDTH OF A SECOND
+000430*STILL GET DISTINCT KEYS.
+000500*=================================================================
+000600 01  VISITOR-RECORD.
+000700     05  VR-VISITOR-ID           PIC X(19).
+000800     05  VR-NAME                 PIC X(32).
+000900
