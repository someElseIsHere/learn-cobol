@@ -0,0 +1,225 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HelloRpt.
+000300*=================================================================
+000400*DAILY GREETING REPORT. READS THE GREETING AUDIT TRAIL, WHICH
+000410*IS APPENDED TO FOREVER BY HelloYou AND HelloBat, AND
+000420*PRINTS A PAGINATED LISTING OF ONLY TODAY'S GREETINGS FOR THE
+000430*FRONT-DESK SUPERVISOR, INCLUDING THE TIMESTAMP OF EACH ONE.
+000700*=================================================================
+000800 ENVIRONMENT DIVISION.
+000900 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001100     SELECT AUDIT-FILE ASSIGN TO "PROD.HELLOYOU.AUDIT.LOG"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS WS-AUDIT-STATUS.
+001400
+001500     SELECT PRINT-FILE ASSIGN TO "GREETRPT"
+001600         ORGANIZATION IS LINE SEQUENTIAL
+001700         FILE STATUS IS WS-PRINT-STATUS.
+001710
+001720     SELECT VISITOR-MASTER ASSIGN TO
+001730         "PROD.HELLOYOU.VISITOR.MASTER"
+001740         ORGANIZATION IS INDEXED
+001750         ACCESS MODE IS DYNAMIC
+001760         RECORD KEY IS VR-VISITOR-ID
+001770         FILE STATUS IS WS-VISITOR-STATUS.
+001780
+001790     SELECT SUSPENSE-FILE ASSIGN TO "PROD.HELLOYOU.SUSPENSE.LOG"
+001800         ORGANIZATION IS LINE SEQUENTIAL
+001810         FILE STATUS IS WS-SUSPENSE-STATUS.
+001820 DATA DIVISION.
+001900 FILE SECTION.
+002000 FD  AUDIT-FILE.
+002100     COPY AUDIT.
+002200
+002300 FD  PRINT-FILE.
+002400 01  PRINT-LINE                  PIC X(80).
+002450
+002460 FD  VISITOR-MASTER.
+002470     COPY VISITOR.
+002480
+002490 FD  SUSPENSE-FILE.
+002495     COPY SUSPENSE.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-AUDIT-STATUS             PIC XX.
+002700 01  WS-PRINT-STATUS             PIC XX.
+002710 01  WS-VISITOR-STATUS           PIC XX.
+002720 01  WS-SUSPENSE-STATUS          PIC XX.
+002800 01  WS-EOF-SWITCH               PIC X VALUE "N".
+002900     88  END-OF-VISITORS         VALUE "Y".
+003000 01  WS-PAGE-NUMBER               PIC 9(4) VALUE ZERO.
+003100 01  WS-LINE-COUNT                PIC 9(2) VALUE 99.
+003200 01  WS-LINES-PER-PAGE            PIC 9(2) VALUE 20.
+003300 01  WS-VISITOR-TOTAL             PIC 9(7) VALUE ZERO.
+003350 01  WS-RUN-DATE                  PIC X(8).
+003400
+003500 01  WS-HEADING-1.
+003600     05  FILLER                  PIC X(32) VALUE
+003700         "HELLOYOU DAILY GREETING REPORT".
+003800     05  FILLER                  PIC X(10) VALUE "PAGE ".
+003900     05  WS-H1-PAGE              PIC ZZZ9.
+004000
+004100 01  WS-HEADING-2.
+004200     05  FILLER                  PIC X(32) VALUE "NAME".
+004300     05  FILLER                  PIC X(26) VALUE "TIMESTAMP".
+004400     05  FILLER                  PIC X(8) VALUE "OPER ID".
+004500
+004600 01  WS-DETAIL-LINE.
+004700     05  WS-D-NAME               PIC X(32).
+004800     05  WS-D-TIMESTAMP          PIC X(26).
+004900     05  WS-D-OPERATOR-ID        PIC X(8).
+005000
+005100 01  WS-TOTAL-LINE.
+005200     05  FILLER             PIC X(15) VALUE "TOTAL GREETED ".
+005300     05  WS-T-COUNT         PIC ZZZZZZ9.
+005310
+005320 01  WS-RECON-HEADING.
+005330     05  FILLER                  PIC X(32) VALUE
+005340         "DUPLICATE GREETINGS (RECONCILED)".
+005350
+005360 01  WS-RECON-DETAIL-LINE.
+005370     05  WS-R-NAME               PIC X(32).
+005380     05  WS-R-VISITOR-ID         PIC X(19).
+005390
+005400 01  WS-RECON-NONE-LINE          PIC X(40) VALUE
+005410     "No duplicate greetings found.".
+005420
+005430 01  WS-VISITOR-EOF-SWITCH       PIC X VALUE "N".
+005440     88  END-OF-VISITOR-MASTER   VALUE "Y".
+005450 01  WS-RECON-TOTAL              PIC 9(7) VALUE ZERO.
+005460 01  WS-SEEN-TABLE.
+005470     05  WS-SEEN-ENTRY           OCCURS 500 TIMES
+005480                                 INDEXED BY WS-SEEN-IDX.
+005490         10  WS-SEEN-NAME        PIC X(32).
+005500         10  WS-SEEN-ID          PIC X(19).
+005510 01  WS-SEEN-COUNT               PIC 9(3) VALUE ZERO.
+005520 01  WS-MATCH-IDX                PIC 9(3) VALUE ZERO.
+005530 01  WS-DUP-SWITCH               PIC X.
+005540     88  MASTER-DUPLICATE-FOUND  VALUE "Y".
+005550 PROCEDURE DIVISION.
+005600 MAIN-PARA.
+005700     OPEN INPUT AUDIT-FILE
+005800     OPEN OUTPUT PRINT-FILE
+005850     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+005900     PERFORM READ-AUDIT
+006000     PERFORM PRINT-DETAIL UNTIL END-OF-VISITORS
+006100     PERFORM PRINT-TOTAL
+006150     PERFORM RECONCILE-VISITOR-MASTER
+006200     CLOSE AUDIT-FILE
+006250     CLOSE PRINT-FILE
+006300     STOP RUN.
+006400
+006500 READ-AUDIT.
+006600     READ AUDIT-FILE
+006700         AT END MOVE "Y" TO WS-EOF-SWITCH
+006800     END-READ.
+006900
+007000 PRINT-DETAIL.
+007050     IF AR-TIMESTAMP (1:8) = WS-RUN-DATE
+007100         IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+007200             PERFORM PRINT-HEADINGS
+007300         END-IF
+007400         MOVE AR-NAME TO WS-D-NAME
+007500         MOVE AR-TIMESTAMP TO WS-D-TIMESTAMP
+007600         MOVE AR-OPERATOR-ID TO WS-D-OPERATOR-ID
+007700         WRITE PRINT-LINE FROM WS-DETAIL-LINE
+007800         ADD 1 TO WS-LINE-COUNT
+007900         ADD 1 TO WS-VISITOR-TOTAL
+007950     END-IF
+008000     PERFORM READ-AUDIT.
+008100
+008200 PRINT-HEADINGS.
+008300     ADD 1 TO WS-PAGE-NUMBER
+008400     MOVE WS-PAGE-NUMBER TO WS-H1-PAGE
+008500     IF WS-PAGE-NUMBER > 1
+008600         WRITE PRINT-LINE FROM SPACES
+008700     END-IF
+008800     WRITE PRINT-LINE FROM WS-HEADING-1
+008900     WRITE PRINT-LINE FROM WS-HEADING-2
+009000     MOVE ZERO TO WS-LINE-COUNT.
+009100
+009200 PRINT-TOTAL.
+009300     WRITE PRINT-LINE FROM SPACES
+009400     MOVE WS-VISITOR-TOTAL TO WS-T-COUNT
+009500     WRITE PRINT-LINE FROM WS-TOTAL-LINE.
+009600
+009700*=================================================================
+009710*RECONCILE-VISITOR-MASTER IS THE REQ-009 END-OF-DAY RECONCILIATION
+009720*PASS: IT SCANS VISITOR-MASTER ITSELF (NOT DUPCHECK-FILE, WHICH
+009730*HelloYou/HelloBat ALREADY CONSULT AT GREETING TIME) SO A
+009740*SAME-NAME/SAME-DAY DUPLICATE IS CAUGHT INDEPENDENTLY OF THE
+009750*INLINE CHECK - INCLUDING ONE INTRODUCED BY A DIRECT HelloMnt
+009760*EDIT THAT NEVER WENT THROUGH CHECK-DUPLICATE-GREETING AT ALL.
+009770*EACH CONFIRMED DUPLICATE IS BOTH LISTED ON THE REPORT AND FILED
+009780*TO SUSPENSE-FILE WITH REASON CODE "RECN" SO IT JOINS THE SAME
+009790*RECONCILIATION TRAIL AS THE INLINE-DETECTED "DUPG" ENTRIES.
+009800*=================================================================
+009900 RECONCILE-VISITOR-MASTER.
+010000     OPEN INPUT VISITOR-MASTER
+010100     IF WS-VISITOR-STATUS = "35"
+010200         DISPLAY "No visitor master records to reconcile."
+010300     ELSE
+010400         OPEN EXTEND SUSPENSE-FILE
+010500         IF WS-SUSPENSE-STATUS = "35"
+010600             OPEN OUTPUT SUSPENSE-FILE
+010700         END-IF
+010800         WRITE PRINT-LINE FROM SPACES
+010900         WRITE PRINT-LINE FROM WS-RECON-HEADING
+011000         MOVE LOW-VALUES TO VR-VISITOR-ID
+011100         START VISITOR-MASTER KEY IS NOT LESS THAN VR-VISITOR-ID
+011200             INVALID KEY MOVE "Y" TO WS-VISITOR-EOF-SWITCH
+011300         END-START
+011400         PERFORM UNTIL END-OF-VISITOR-MASTER
+011500             READ VISITOR-MASTER NEXT RECORD
+011600                 AT END MOVE "Y" TO WS-VISITOR-EOF-SWITCH
+011700             END-READ
+011800             IF NOT END-OF-VISITOR-MASTER
+011900                 IF VR-VISITOR-ID (1:8) = WS-RUN-DATE
+012000                     PERFORM CHECK-SEEN-TABLE
+012100                 END-IF
+012200             END-IF
+012300         END-PERFORM
+012400         IF WS-RECON-TOTAL = ZERO
+012500             WRITE PRINT-LINE FROM WS-RECON-NONE-LINE
+012600         END-IF
+012700         CLOSE VISITOR-MASTER
+012800         CLOSE SUSPENSE-FILE
+012900     END-IF.
+013000
+013100 CHECK-SEEN-TABLE.
+013200     MOVE "N" TO WS-DUP-SWITCH
+013300     MOVE ZERO TO WS-MATCH-IDX
+013400     IF WS-SEEN-COUNT > ZERO
+013500         PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+013600                 UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+013700             IF WS-SEEN-NAME (WS-SEEN-IDX) =
+013710                     FUNCTION UPPER-CASE(FUNCTION TRIM(VR-NAME))
+013800                 MOVE "Y" TO WS-DUP-SWITCH
+013900                 MOVE WS-SEEN-IDX TO WS-MATCH-IDX
+014000             END-IF
+014100         END-PERFORM
+014200     END-IF
+014300     IF MASTER-DUPLICATE-FOUND
+014400         PERFORM WRITE-RECON-DUPLICATE
+014500     ELSE
+014600         IF WS-SEEN-COUNT < 500
+014700             ADD 1 TO WS-SEEN-COUNT
+014800             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(VR-NAME))
+014810                 TO WS-SEEN-NAME (WS-SEEN-COUNT)
+014900             MOVE VR-VISITOR-ID TO WS-SEEN-ID (WS-SEEN-COUNT)
+015000         ELSE
+015100             DISPLAY "Reconciliation table full, "
+015200                 "skipping further same-day comparisons."
+015300         END-IF
+015400     END-IF.
+015500
+015600 WRITE-RECON-DUPLICATE.
+015700     MOVE VR-NAME TO WS-R-NAME
+015800     MOVE VR-VISITOR-ID TO WS-R-VISITOR-ID
+015900     WRITE PRINT-LINE FROM WS-RECON-DETAIL-LINE
+016000     ADD 1 TO WS-RECON-TOTAL
+016100     MOVE VR-NAME TO SS-NAME
+016200     MOVE "RECN" TO SS-REASON-CODE
+016300     MOVE FUNCTION CURRENT-DATE TO SS-TIMESTAMP
+016400     MOVE "RPTBATCH" TO SS-OPERATOR-ID
+016500     WRITE SUSPENSE-RECORD.
