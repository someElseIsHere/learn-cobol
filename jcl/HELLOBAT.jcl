@@ -0,0 +1,21 @@
+//HELLOBAT JOB (ACCTNO),'FRONT DESK BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* RUNS HelloBat (HelloYou's batch companion) AGAINST THE MORNING
+//* EXPECTED-ARRIVALS TRANSACTION FILE, GREETING AND LOGGING EACH
+//* VISITOR.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=HELLOBAT
+//STEPLIB  DD DSN=PROD.HELLOYOU.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.HELLOYOU.TRANSACTIONS.ARRIVALS,DISP=SHR
+//VISITOR  DD DSN=PROD.HELLOYOU.VISITOR.MASTER,DISP=SHR
+//AUDIT    DD DSN=PROD.HELLOYOU.AUDIT.LOG,DISP=MOD
+//RESTART  DD DSN=PROD.HELLOYOU.RESTART.CKPT,DISP=SHR
+//CUSTOMER DD DSN=PROD.HELLOYOU.CUSTOMER.MASTER,DISP=SHR
+//DUPCHECK DD DSN=PROD.HELLOYOU.DUPCHECK.MASTER,DISP=SHR
+//SUSPENSE DD DSN=PROD.HELLOYOU.SUSPENSE.LOG,DISP=MOD
+//SYSIN    DD *
+OP0142
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
