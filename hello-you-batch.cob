@@ -0,0 +1,404 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HelloBat.
+000300*=================================================================
+000400*BATCH COMPANION TO HelloYou. READS A SEQUENTIAL TRANSACTION
+000500*FILE OF EXPECTED-ARRIVAL NAMES AND PRODUCES ONE GREETING AND
+000600*ONE VISITOR-MASTER RECORD PER VALID TRANSACTION. CHECKPOINTS
+000700*EVERY WS-CHECKPOINT-INTERVAL RECORDS SO AN ABENDED OVERNIGHT
+000800*RUN CAN RESTART WITHOUT RE-GREETING VISITORS ALREADY LOGGED.
+000900*=================================================================
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300     SELECT TRANS-FILE ASSIGN TO TRANSIN
+001400         ORGANIZATION IS LINE SEQUENTIAL
+001500         FILE STATUS IS WS-TRANS-STATUS.
+001600
+001700     SELECT VISITOR-MASTER ASSIGN TO VISITOR
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS DYNAMIC
+002000         RECORD KEY IS VR-VISITOR-ID
+002100         FILE STATUS IS WS-VISITOR-STATUS.
+002200
+002300     SELECT AUDIT-FILE ASSIGN TO AUDIT
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-AUDIT-STATUS.
+002600
+002700     SELECT RESTART-FILE ASSIGN TO RESTART
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-RESTART-STATUS.
+002950
+002960     SELECT CUSTOMER-MASTER ASSIGN TO CUSTOMER
+002970         ORGANIZATION IS INDEXED
+002980         ACCESS MODE IS DYNAMIC
+002990         RECORD KEY IS CM-CUSTOMER-NAME
+002995         FILE STATUS IS WS-CUSTOMER-STATUS.
+003001
+003002     SELECT DUPCHECK-FILE ASSIGN TO DUPCHECK
+003003         ORGANIZATION IS INDEXED
+003004         ACCESS MODE IS DYNAMIC
+003005         RECORD KEY IS DC-KEY
+003006         FILE STATUS IS WS-DUPCHECK-STATUS.
+003007
+003008     SELECT SUSPENSE-FILE ASSIGN TO SUSPENSE
+003009         ORGANIZATION IS LINE SEQUENTIAL
+003010         FILE STATUS IS WS-SUSPENSE-STATUS.
+003011 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  TRANS-FILE.
+003300 01  TRANS-RECORD.
+003400     05  TRANS-NAME              PIC X(32).
+003500
+003600 FD  VISITOR-MASTER.
+003700     COPY VISITOR.
+003800
+003900 FD  AUDIT-FILE.
+004000     COPY AUDIT.
+004100
+004200 FD  RESTART-FILE.
+004300     COPY RESTART.
+004350
+004360 FD  CUSTOMER-MASTER.
+004370     COPY CUSTOMER.
+004380
+004385 FD  DUPCHECK-FILE.
+004390     COPY DUPCHECK.
+004395
+004396 FD  SUSPENSE-FILE.
+004397     COPY SUSPENSE.
+004400 WORKING-STORAGE SECTION.
+004500 COPY NAME.
+004600 01  WS-TRANS-STATUS             PIC XX.
+004700 01  WS-VISITOR-STATUS           PIC XX.
+004800 01  WS-AUDIT-STATUS             PIC XX.
+004900 01  WS-RESTART-STATUS           PIC XX.
+005000 01  WS-EOF-SWITCH               PIC X VALUE "N".
+005100     88  END-OF-TRANSACTIONS     VALUE "Y".
+005200 01  WS-NAME-VALID               PIC X.
+005300     88  NAME-IS-VALID           VALUE "Y".
+005400 01  WS-RECORD-COUNT             PIC 9(7) VALUE ZERO.
+005500 01  WS-REJECT-COUNT             PIC 9(7) VALUE ZERO.
+005600 01  WS-OPERATOR-ID              PIC X(8).
+005700 01  WS-TIMESTAMP                PIC X(26).
+005800 01  WS-NAME-POINTER             PIC 9(2).
+005900 01  WS-TITLE-CHECK              PIC X(6).
+006000 01  WS-TITLE-UPPER              PIC X(6).
+006100     88  WS-IS-TITLE VALUES "DR." "MR." "MRS." "MS."
+006200                             "PROF.".
+006300 01  WS-GREETING-PREFIX          PIC X(14).
+006400 01  WS-RESTART-COUNT            PIC 9(9) VALUE ZERO.
+006500 01  WS-RECORDS-READ             PIC 9(9) VALUE ZERO.
+006600 01  WS-CHECKPOINT-INTERVAL      PIC 9(3) VALUE 100.
+006700 01  WS-SKIP-INDEX               PIC 9(9).
+006750 01  WS-CUSTOMER-STATUS          PIC XX.
+006760 01  WS-CUSTOMER-FOUND           PIC X VALUE "N".
+006770     88  CUSTOMER-IS-FOUND       VALUE "Y".
+006780 01  WS-DUPCHECK-STATUS          PIC XX.
+006790 01  WS-SUSPENSE-STATUS          PIC XX.
+006795 01  WS-DUPLICATE-FOUND          PIC X VALUE "N".
+006796     88  DUPLICATE-GREETING-TODAY VALUE "Y".
+006797 01  WS-CHAR-INDEX               PIC 9(2).
+006798 01  WS-CONTROL-FOUND            PIC X VALUE "N".
+006799     88  CONTROL-CHAR-FOUND      VALUE "Y".
+006800 01  WS-WRITE-SEQ                PIC 9(3) VALUE ZERO.
+006801 01  WS-VISITOR-WRITTEN          PIC X VALUE "N".
+006802     88  VISITOR-WRITE-OK        VALUE "Y".
+006810 PROCEDURE DIVISION.
+006900 MAIN-PARA.
+007000     PERFORM OPEN-FILES
+007100     PERFORM READ-RESTART-CHECKPOINT
+007200     IF WS-RESTART-COUNT > 0
+007300         DISPLAY "Resuming batch after checkpoint at record "
+007400             WS-RESTART-COUNT
+007500         PERFORM SKIP-PROCESSED-RECORDS
+007600     END-IF
+007700     PERFORM GET-OPERATOR-ID
+007800     PERFORM READ-TRANSACTION
+007900     PERFORM PROCESS-TRANSACTIONS UNTIL END-OF-TRANSACTIONS
+008000     PERFORM RESET-CHECKPOINT
+008100     PERFORM CLOSE-FILES
+008200     DISPLAY "HelloBat complete. Greeted: " WS-RECORD-COUNT
+008300         " Rejected: " WS-REJECT-COUNT
+008400     STOP RUN.
+008500
+008600 OPEN-FILES.
+008700     OPEN INPUT TRANS-FILE
+008800     OPEN I-O VISITOR-MASTER
+008900     IF WS-VISITOR-STATUS = "35"
+009000         OPEN OUTPUT VISITOR-MASTER
+009100         CLOSE VISITOR-MASTER
+009200         OPEN I-O VISITOR-MASTER
+009300     END-IF
+009400     OPEN EXTEND AUDIT-FILE
+009500     IF WS-AUDIT-STATUS = "35"
+009600         OPEN OUTPUT AUDIT-FILE
+009700     END-IF
+009710     OPEN I-O CUSTOMER-MASTER
+009720     IF WS-CUSTOMER-STATUS = "35"
+009730         OPEN OUTPUT CUSTOMER-MASTER
+009740         CLOSE CUSTOMER-MASTER
+009750         OPEN I-O CUSTOMER-MASTER
+009760     END-IF
+009770     OPEN I-O DUPCHECK-FILE
+009780     IF WS-DUPCHECK-STATUS = "35"
+009790         OPEN OUTPUT DUPCHECK-FILE
+009800         CLOSE DUPCHECK-FILE
+009810         OPEN I-O DUPCHECK-FILE
+009820     END-IF
+009830     OPEN EXTEND SUSPENSE-FILE
+009840     IF WS-SUSPENSE-STATUS = "35"
+009850         OPEN OUTPUT SUSPENSE-FILE
+009860     END-IF.
+009870
+009900 READ-RESTART-CHECKPOINT.
+010000     MOVE ZERO TO WS-RESTART-COUNT
+010100     OPEN INPUT RESTART-FILE
+010200     IF WS-RESTART-STATUS = "00"
+010300         READ RESTART-FILE
+010400             AT END MOVE ZERO TO WS-RESTART-COUNT
+010410             NOT AT END
+010420                 MOVE RS-LAST-RECORD-NUM TO WS-RESTART-COUNT
+010500         END-READ
+010700         CLOSE RESTART-FILE
+010800     END-IF.
+010900
+011000 SKIP-PROCESSED-RECORDS.
+011100     PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+011200             UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+011300         PERFORM READ-TRANSACTION
+011400         IF NOT END-OF-TRANSACTIONS
+011500             ADD 1 TO WS-RECORDS-READ
+011600         END-IF
+011700     END-PERFORM.
+011800
+011900 GET-OPERATOR-ID.
+012000     DISPLAY "Operator ID for this batch run ? "
+012100     ACCEPT WS-OPERATOR-ID.
+012200
+012300 READ-TRANSACTION.
+012400     READ TRANS-FILE
+012500         AT END MOVE "Y" TO WS-EOF-SWITCH
+012600     END-READ.
+012700
+012800 PROCESS-TRANSACTIONS.
+012900     ADD 1 TO WS-RECORDS-READ
+013000     MOVE FUNCTION TRIM(TRANS-NAME) TO WN-RAW-NAME
+013100     IF WN-RAW-NAME = SPACES OR WN-RAW-NAME = LOW-VALUES
+013200         DISPLAY "Rejected blank transaction name"
+013300         ADD 1 TO WS-REJECT-COUNT
+013400         MOVE "N" TO WS-NAME-VALID
+013450         PERFORM WRITE-SUSPENSE-BLANK
+013460     ELSE
+013470         PERFORM CHECK-FOR-CONTROL-CHARS
+013480         IF CONTROL-CHAR-FOUND
+013490             DISPLAY "Rejected transaction name with invalid "
+013495                 "characters"
+013496             ADD 1 TO WS-REJECT-COUNT
+013497             MOVE "N" TO WS-NAME-VALID
+013498             PERFORM WRITE-SUSPENSE-CONTROL
+013499         ELSE
+013600             MOVE "Y" TO WS-NAME-VALID
+013610         END-IF
+013700     END-IF
+013800     IF NAME-IS-VALID
+013900         PERFORM PARSE-NAME
+013950         PERFORM CHECK-DUPLICATE-GREETING
+013960         PERFORM LOOKUP-CUSTOMER
+014000         PERFORM DISPLAY-GREETING
+014050         IF DUPLICATE-GREETING-TODAY
+014060             PERFORM WRITE-SUSPENSE-DUPLICATE
+014070         ELSE
+014080             PERFORM GREET-AND-STORE
+014090         END-IF
+014200     END-IF
+014300     IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+014400         PERFORM WRITE-CHECKPOINT
+014500     END-IF
+014600     PERFORM READ-TRANSACTION.
+014700
+014710 CHECK-FOR-CONTROL-CHARS.
+014720     MOVE "N" TO WS-CONTROL-FOUND
+014730     PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+014740             UNTIL WS-CHAR-INDEX > LENGTH OF WN-RAW-NAME
+014750         IF WN-RAW-NAME (WS-CHAR-INDEX:1) < SPACE
+014760                 OR WN-RAW-NAME (WS-CHAR-INDEX:1) = X"7F"
+014770             MOVE "Y" TO WS-CONTROL-FOUND
+014780         END-IF
+014790     END-PERFORM.
+014795
+014800 PARSE-NAME.
+014900     MOVE SPACES TO WN-TITLE WN-FIRST-NAME WN-LAST-NAME
+015000     MOVE 1 TO WS-NAME-POINTER
+015100     UNSTRING WN-RAW-NAME DELIMITED BY ALL SPACE
+015200         INTO WS-TITLE-CHECK
+015300         WITH POINTER WS-NAME-POINTER
+015400     END-UNSTRING
+015500     MOVE FUNCTION UPPER-CASE(WS-TITLE-CHECK) TO WS-TITLE-UPPER
+015600     IF WS-IS-TITLE
+015700         MOVE WS-TITLE-CHECK TO WN-TITLE
+015800         UNSTRING WN-RAW-NAME DELIMITED BY ALL SPACE
+015900             INTO WN-FIRST-NAME
+016000             WITH POINTER WS-NAME-POINTER
+016100         END-UNSTRING
+016200     ELSE
+016300         MOVE 1 TO WS-NAME-POINTER
+016400         UNSTRING WN-RAW-NAME DELIMITED BY ALL SPACE
+016500             INTO WN-FIRST-NAME
+016600             WITH POINTER WS-NAME-POINTER
+016700         END-UNSTRING
+016800     END-IF
+016900     IF WS-NAME-POINTER <= LENGTH OF WN-RAW-NAME
+017000         MOVE FUNCTION TRIM(WN-RAW-NAME (WS-NAME-POINTER:))
+017100             TO WN-LAST-NAME
+017200     END-IF.
+017300
+017310 CHECK-DUPLICATE-GREETING.
+017320     MOVE "N" TO WS-DUPLICATE-FOUND
+017330     MOVE FUNCTION UPPER-CASE(WN-RAW-NAME) TO DC-NAME
+017340     MOVE FUNCTION CURRENT-DATE (1:8) TO DC-GREET-DATE
+017345     READ DUPCHECK-FILE
+017346         INVALID KEY
+017347             MOVE 1 TO DC-GREETING-COUNT
+017348             WRITE DUPCHECK-RECORD
+017349         NOT INVALID KEY
+017350             MOVE "Y" TO WS-DUPLICATE-FOUND
+017351             ADD 1 TO DC-GREETING-COUNT
+017352             REWRITE DUPCHECK-RECORD
+017353     END-READ.
+017354
+017355 LOOKUP-CUSTOMER.
+017356     MOVE "N" TO WS-CUSTOMER-FOUND
+017357     MOVE FUNCTION UPPER-CASE(WN-RAW-NAME) TO CM-CUSTOMER-NAME
+017358     READ CUSTOMER-MASTER
+017359         INVALID KEY MOVE "N" TO WS-CUSTOMER-FOUND
+017360         NOT INVALID KEY
+017361             MOVE "Y" TO WS-CUSTOMER-FOUND
+017362             IF NOT DUPLICATE-GREETING-TODAY
+017363                 ADD 1 TO CM-VISIT-COUNT
+017364                 REWRITE CUSTOMER-RECORD
+017365             END-IF
+017366     END-READ.
+017367
+017375 WRITE-SUSPENSE-DUPLICATE.
+017376     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+017377     MOVE WN-RAW-NAME TO SS-NAME
+017378     MOVE "DUPG" TO SS-REASON-CODE
+017379     MOVE WS-TIMESTAMP TO SS-TIMESTAMP
+017380     MOVE WS-OPERATOR-ID TO SS-OPERATOR-ID
+017381     WRITE SUSPENSE-RECORD
+017382     DISPLAY "Already greeted today - sent to suspense for "
+017383         "reconciliation".
+017384
+017385 WRITE-SUSPENSE-BLANK.
+017386     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+017387     MOVE TRANS-NAME TO SS-NAME
+017388     MOVE "BLNK" TO SS-REASON-CODE
+017389     MOVE WS-TIMESTAMP TO SS-TIMESTAMP
+017390     MOVE WS-OPERATOR-ID TO SS-OPERATOR-ID
+017391     WRITE SUSPENSE-RECORD.
+017392
+017393 WRITE-SUSPENSE-CONTROL.
+017394     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+017395     MOVE TRANS-NAME TO SS-NAME
+017396     MOVE "CTRL" TO SS-REASON-CODE
+017397     MOVE WS-TIMESTAMP TO SS-TIMESTAMP
+017398     MOVE WS-OPERATOR-ID TO SS-OPERATOR-ID
+017399     WRITE SUSPENSE-RECORD.
+017400
+017405 DISPLAY-GREETING.
+017410     IF CUSTOMER-IS-FOUND
+017420         PERFORM DISPLAY-CUSTOMER-GREETING
+017430     ELSE
+017440         PERFORM DISPLAY-STANDARD-GREETING
+017450     END-IF.
+017460
+017470 DISPLAY-CUSTOMER-GREETING.
+017480     IF CM-IS-VIP
+017490         DISPLAY "Welcome back, valued VIP member "
+017500             FUNCTION TRIM(WN-RAW-NAME) "!"
+017510     ELSE
+017520         DISPLAY "Welcome back, " FUNCTION TRIM(WN-RAW-NAME)
+017530             " - good to see you again (visit "
+017540             CM-VISIT-COUNT ")"
+017550     END-IF.
+017560
+017570 DISPLAY-STANDARD-GREETING.
+017580     IF WN-TITLE NOT = SPACES
+017600         PERFORM SET-TIME-OF-DAY-GREETING
+017700         IF WN-LAST-NAME = SPACES
+017800             DISPLAY FUNCTION TRIM(WS-GREETING-PREFIX) ", "
+017810                 FUNCTION TRIM(WN-TITLE) " "
+017820                 FUNCTION TRIM(WN-FIRST-NAME)
+017900         ELSE
+018000             DISPLAY FUNCTION TRIM(WS-GREETING-PREFIX) ", "
+018010                 FUNCTION TRIM(WN-TITLE) " "
+018020                 FUNCTION TRIM(WN-LAST-NAME)
+018100         END-IF
+018200     ELSE
+018300         IF WN-LAST-NAME = SPACES
+018400             DISPLAY "Hello, " FUNCTION TRIM(WN-FIRST-NAME)
+018500         ELSE
+018600             DISPLAY "Hello, " FUNCTION TRIM(WN-FIRST-NAME) " "
+018700                 FUNCTION TRIM(WN-LAST-NAME)
+018800         END-IF
+018900     END-IF.
+019000
+019100 SET-TIME-OF-DAY-GREETING.
+019200     EVALUATE TRUE
+019300         WHEN FUNCTION CURRENT-DATE (9:2) < "12"
+019400             MOVE "Good morning" TO WS-GREETING-PREFIX
+019500         WHEN FUNCTION CURRENT-DATE (9:2) < "18"
+019600             MOVE "Good afternoon" TO WS-GREETING-PREFIX
+019700         WHEN OTHER
+019800             MOVE "Good evening" TO WS-GREETING-PREFIX
+019900     END-EVALUATE.
+020000
+020100 GREET-AND-STORE.
+020200     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+020250     MOVE WN-RAW-NAME TO VR-NAME
+020260     PERFORM BUILD-AND-WRITE-VISITOR
+020600     MOVE VR-VISITOR-ID TO AR-VISITOR-ID
+020700     MOVE WN-RAW-NAME TO AR-NAME
+020800     MOVE WS-TIMESTAMP TO AR-TIMESTAMP
+020900     MOVE WS-OPERATOR-ID TO AR-OPERATOR-ID
+021000     WRITE AUDIT-RECORD
+021100     ADD 1 TO WS-RECORD-COUNT.
+021105
+021110 BUILD-AND-WRITE-VISITOR.
+021120     MOVE "N" TO WS-VISITOR-WRITTEN
+021130     PERFORM UNTIL VISITOR-WRITE-OK
+021140         ADD 1 TO WS-WRITE-SEQ
+021141             ON SIZE ERROR
+021142                 MOVE 1 TO WS-WRITE-SEQ
+021143         END-ADD
+021144         STRING WS-TIMESTAMP (1:16) DELIMITED BY SIZE
+021145                WS-WRITE-SEQ DELIMITED BY SIZE
+021146             INTO VR-VISITOR-ID
+021147         WRITE VISITOR-RECORD
+021148             INVALID KEY
+021149                 DISPLAY "Visitor ID collision on " VR-VISITOR-ID
+021150                     ", retrying"
+021151             NOT INVALID KEY
+021152                 MOVE "Y" TO WS-VISITOR-WRITTEN
+021153         END-WRITE
+021154     END-PERFORM.
+021200
+021300 WRITE-CHECKPOINT.
+021400     MOVE WS-RECORDS-READ TO RS-LAST-RECORD-NUM
+021500     OPEN OUTPUT RESTART-FILE
+021600     WRITE RESTART-RECORD
+021700     CLOSE RESTART-FILE.
+021800
+021900 RESET-CHECKPOINT.
+022000     MOVE ZERO TO RS-LAST-RECORD-NUM
+022100     OPEN OUTPUT RESTART-FILE
+022200     WRITE RESTART-RECORD
+022300     CLOSE RESTART-FILE.
+022400
+022500 CLOSE-FILES.
+022600     CLOSE TRANS-FILE
+022700     CLOSE VISITOR-MASTER
+022800     CLOSE AUDIT-FILE
+022900     CLOSE CUSTOMER-MASTER
+022910     CLOSE DUPCHECK-FILE
+022920     CLOSE SUSPENSE-FILE.
