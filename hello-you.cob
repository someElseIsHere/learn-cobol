@@ -1,11 +1,311 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. HelloYou.
-000300 DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NAME PIC X(32).
-       
-       PROCEDURE DIVISION.
-       DISPLAY "What's your name ? "
-       ACCEPT WS-NAME
-       DISPLAY "Hello, " WS-NAME
-       STOP RUN.
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000600     SELECT VISITOR-MASTER ASSIGN TO
+000610         "PROD.HELLOYOU.VISITOR.MASTER"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS VR-VISITOR-ID
+000650         FILE STATUS IS WS-VISITOR-STATUS.
+000660
+000670     SELECT AUDIT-FILE ASSIGN TO "PROD.HELLOYOU.AUDIT.LOG"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-AUDIT-STATUS.
+000700
+000710     SELECT CUSTOMER-MASTER ASSIGN TO
+000720         "PROD.HELLOYOU.CUSTOMER.MASTER"
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS DYNAMIC
+000750         RECORD KEY IS CM-CUSTOMER-NAME
+000760         FILE STATUS IS WS-CUSTOMER-STATUS.
+000770
+000780     SELECT DUPCHECK-FILE ASSIGN TO
+000790         "PROD.HELLOYOU.DUPCHECK.MASTER"
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS DC-KEY
+000830         FILE STATUS IS WS-DUPCHECK-STATUS.
+000840
+000850     SELECT SUSPENSE-FILE ASSIGN TO "PROD.HELLOYOU.SUSPENSE.LOG"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-SUSPENSE-STATUS.
+001510 DATA DIVISION.
+001600 FILE SECTION.
+001700 FD  VISITOR-MASTER.
+001800     COPY VISITOR.
+001900
+002000 FD  AUDIT-FILE.
+002100     COPY AUDIT.
+002150
+002160 FD  CUSTOMER-MASTER.
+002170     COPY CUSTOMER.
+002180
+002185 FD  DUPCHECK-FILE.
+002190     COPY DUPCHECK.
+002195
+002196 FD  SUSPENSE-FILE.
+002197     COPY SUSPENSE.
+002200 WORKING-STORAGE SECTION.
+002300 COPY NAME.
+002400 01  WS-VISITOR-STATUS PIC XX.
+002500 01  WS-AUDIT-STATUS PIC XX.
+002600 01  WS-NAME-VALID PIC X VALUE "N".
+002700     88  NAME-IS-VALID VALUE "Y".
+002800 01  WS-OPERATOR-ID PIC X(8).
+002900 01  WS-TIMESTAMP PIC X(26).
+003000 01  WS-NAME-POINTER PIC 9(2).
+003100 01  WS-TITLE-CHECK PIC X(6).
+003150 01  WS-TITLE-UPPER PIC X(6).
+003200     88  WS-IS-TITLE VALUES "DR." "MR." "MRS." "MS."
+003210                             "PROF.".
+003300 01  WS-GREETING-PREFIX PIC X(14).
+003350 01  WS-CUSTOMER-STATUS PIC XX.
+003360 01  WS-CUSTOMER-FOUND PIC X VALUE "N".
+003370     88  CUSTOMER-IS-FOUND VALUE "Y".
+003380 01  WS-DUPCHECK-STATUS PIC XX.
+003385 01  WS-SUSPENSE-STATUS PIC XX.
+003390 01  WS-DUPLICATE-FOUND PIC X VALUE "N".
+003395     88  DUPLICATE-GREETING-TODAY VALUE "Y".
+003397 01  WS-CHAR-INDEX PIC 9(2).
+003398 01  WS-CONTROL-FOUND PIC X VALUE "N".
+003399     88  CONTROL-CHAR-FOUND VALUE "Y".
+003401 01  WS-WRITE-SEQ PIC 9(3) VALUE ZERO.
+003402 01  WS-VISITOR-WRITTEN PIC X VALUE "N".
+003403     88  VISITOR-WRITE-OK VALUE "Y".
+003404 PROCEDURE DIVISION.
+003500 MAIN-PARA.
+003600     OPEN I-O VISITOR-MASTER
+003700     IF WS-VISITOR-STATUS = "35"
+003800         OPEN OUTPUT VISITOR-MASTER
+003900         CLOSE VISITOR-MASTER
+004000         OPEN I-O VISITOR-MASTER
+004100     END-IF
+004200     OPEN EXTEND AUDIT-FILE
+004300     IF WS-AUDIT-STATUS = "35"
+004400         OPEN OUTPUT AUDIT-FILE
+004500     END-IF
+004510     OPEN I-O CUSTOMER-MASTER
+004520     IF WS-CUSTOMER-STATUS = "35"
+004530         OPEN OUTPUT CUSTOMER-MASTER
+004540         CLOSE CUSTOMER-MASTER
+004550         OPEN I-O CUSTOMER-MASTER
+004560     END-IF
+004570     OPEN I-O DUPCHECK-FILE
+004580     IF WS-DUPCHECK-STATUS = "35"
+004590         OPEN OUTPUT DUPCHECK-FILE
+004600         CLOSE DUPCHECK-FILE
+004610         OPEN I-O DUPCHECK-FILE
+004620     END-IF
+004630     OPEN EXTEND SUSPENSE-FILE
+004640     IF WS-SUSPENSE-STATUS = "35"
+004650         OPEN OUTPUT SUSPENSE-FILE
+004660     END-IF
+004700     PERFORM GET-OPERATOR-ID
+004800     PERFORM VALIDATE-NAME UNTIL NAME-IS-VALID
+004900     PERFORM PARSE-NAME
+004910     PERFORM CHECK-DUPLICATE-GREETING
+004920     PERFORM LOOKUP-CUSTOMER
+005000     PERFORM DISPLAY-GREETING
+005010     IF DUPLICATE-GREETING-TODAY
+005020         PERFORM WRITE-SUSPENSE-DUPLICATE
+005030     ELSE
+005040         PERFORM STAMP-AND-STORE
+005050     END-IF
+005100     CLOSE VISITOR-MASTER
+005200     CLOSE AUDIT-FILE
+005210     CLOSE CUSTOMER-MASTER
+005220     CLOSE DUPCHECK-FILE
+005230     CLOSE SUSPENSE-FILE
+005300     STOP RUN.
+005400
+005500 GET-OPERATOR-ID.
+005600     DISPLAY "Operator ID ? "
+005700     ACCEPT WS-OPERATOR-ID.
+005800
+005900 VALIDATE-NAME.
+006000     DISPLAY "What's your name ? "
+006100     ACCEPT WN-RAW-NAME
+006200     MOVE FUNCTION TRIM(WN-RAW-NAME) TO WN-RAW-NAME
+006300     IF WN-RAW-NAME = SPACES OR WN-RAW-NAME = LOW-VALUES
+006400         DISPLAY "Name cannot be blank, please try again."
+006410         PERFORM WRITE-SUSPENSE-BLANK
+006500         MOVE "N" TO WS-NAME-VALID
+006600     ELSE
+006610         PERFORM CHECK-FOR-CONTROL-CHARS
+006620         IF CONTROL-CHAR-FOUND
+006630             DISPLAY "Name contains invalid characters, "
+006640                 "please try again."
+006645             PERFORM WRITE-SUSPENSE-CONTROL
+006650             MOVE "N" TO WS-NAME-VALID
+006660         ELSE
+006670             MOVE "Y" TO WS-NAME-VALID
+006680         END-IF
+006690     END-IF.
+006695
+006696 CHECK-FOR-CONTROL-CHARS.
+006697     MOVE "N" TO WS-CONTROL-FOUND
+006698     PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+006699             UNTIL WS-CHAR-INDEX > LENGTH OF WN-RAW-NAME
+006700         IF WN-RAW-NAME (WS-CHAR-INDEX:1) < SPACE
+006710                 OR WN-RAW-NAME (WS-CHAR-INDEX:1) = X"7F"
+006720             MOVE "Y" TO WS-CONTROL-FOUND
+006730         END-IF
+006740     END-PERFORM.
+006750
+007000 PARSE-NAME.
+007100     MOVE SPACES TO WN-TITLE WN-FIRST-NAME WN-LAST-NAME
+007200     MOVE 1 TO WS-NAME-POINTER
+007300     UNSTRING WN-RAW-NAME DELIMITED BY ALL SPACE
+007400         INTO WS-TITLE-CHECK
+007500         WITH POINTER WS-NAME-POINTER
+007600     END-UNSTRING
+007650     MOVE FUNCTION UPPER-CASE(WS-TITLE-CHECK) TO WS-TITLE-UPPER
+007700     IF WS-IS-TITLE
+007800         MOVE WS-TITLE-CHECK TO WN-TITLE
+007900         UNSTRING WN-RAW-NAME DELIMITED BY ALL SPACE
+008000             INTO WN-FIRST-NAME
+008100             WITH POINTER WS-NAME-POINTER
+008200         END-UNSTRING
+008300     ELSE
+008400         MOVE 1 TO WS-NAME-POINTER
+008500         UNSTRING WN-RAW-NAME DELIMITED BY ALL SPACE
+008600             INTO WN-FIRST-NAME
+008700             WITH POINTER WS-NAME-POINTER
+008800         END-UNSTRING
+008900     END-IF
+009000     IF WS-NAME-POINTER <= LENGTH OF WN-RAW-NAME
+009100         MOVE FUNCTION TRIM(WN-RAW-NAME (WS-NAME-POINTER:))
+009200             TO WN-LAST-NAME
+009300     END-IF.
+009400
+009450 LOOKUP-CUSTOMER.
+009451     MOVE "N" TO WS-CUSTOMER-FOUND
+009452     MOVE FUNCTION UPPER-CASE(WN-RAW-NAME) TO CM-CUSTOMER-NAME
+009453     READ CUSTOMER-MASTER
+009454         INVALID KEY MOVE "N" TO WS-CUSTOMER-FOUND
+009455         NOT INVALID KEY
+009456             MOVE "Y" TO WS-CUSTOMER-FOUND
+009457             IF NOT DUPLICATE-GREETING-TODAY
+009458                 ADD 1 TO CM-VISIT-COUNT
+009459                 REWRITE CUSTOMER-RECORD
+009460             END-IF
+009461     END-READ.
+009462
+009463 CHECK-DUPLICATE-GREETING.
+009464     MOVE "N" TO WS-DUPLICATE-FOUND
+009465     MOVE FUNCTION UPPER-CASE(WN-RAW-NAME) TO DC-NAME
+009466     MOVE FUNCTION CURRENT-DATE (1:8) TO DC-GREET-DATE
+009467     READ DUPCHECK-FILE
+009468         INVALID KEY
+009469             MOVE 1 TO DC-GREETING-COUNT
+009470             WRITE DUPCHECK-RECORD
+009471         NOT INVALID KEY
+009472             MOVE "Y" TO WS-DUPLICATE-FOUND
+009473             ADD 1 TO DC-GREETING-COUNT
+009474             REWRITE DUPCHECK-RECORD
+009475     END-READ.
+009476
+009477 WRITE-SUSPENSE-BLANK.
+009478     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+009479     MOVE WN-RAW-NAME TO SS-NAME
+009480     MOVE "BLNK" TO SS-REASON-CODE
+009481     MOVE WS-TIMESTAMP TO SS-TIMESTAMP
+009482     MOVE WS-OPERATOR-ID TO SS-OPERATOR-ID
+009483     WRITE SUSPENSE-RECORD.
+009484
+009485 WRITE-SUSPENSE-CONTROL.
+009486     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+009487     MOVE WN-RAW-NAME TO SS-NAME
+009488     MOVE "CTRL" TO SS-REASON-CODE
+009489     MOVE WS-TIMESTAMP TO SS-TIMESTAMP
+009490     MOVE WS-OPERATOR-ID TO SS-OPERATOR-ID
+009491     WRITE SUSPENSE-RECORD.
+009492
+009493 WRITE-SUSPENSE-DUPLICATE.
+009494     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+009495     MOVE WN-RAW-NAME TO SS-NAME
+009496     MOVE "DUPG" TO SS-REASON-CODE
+009497     MOVE WS-TIMESTAMP TO SS-TIMESTAMP
+009498     MOVE WS-OPERATOR-ID TO SS-OPERATOR-ID
+009499     WRITE SUSPENSE-RECORD
+009501     DISPLAY "Already greeted today - sent to suspense for "
+009502         "reconciliation".
+009503
+009504 DISPLAY-GREETING.
+009510     IF CUSTOMER-IS-FOUND
+009520         PERFORM DISPLAY-CUSTOMER-GREETING
+009530     ELSE
+009540         PERFORM DISPLAY-STANDARD-GREETING
+009550     END-IF.
+009560
+009570 DISPLAY-CUSTOMER-GREETING.
+009580     IF CM-IS-VIP
+009590         DISPLAY "Welcome back, valued VIP member "
+009600             FUNCTION TRIM(WN-RAW-NAME) "!"
+009610     ELSE
+009620         DISPLAY "Welcome back, " FUNCTION TRIM(WN-RAW-NAME)
+009630             " - good to see you again (visit "
+009640             CM-VISIT-COUNT ")"
+009650     END-IF.
+009660
+009670 DISPLAY-STANDARD-GREETING.
+009680     IF WN-TITLE NOT = SPACES
+009700         PERFORM SET-TIME-OF-DAY-GREETING
+009800         IF WN-LAST-NAME = SPACES
+009900             DISPLAY FUNCTION TRIM(WS-GREETING-PREFIX) ", "
+009910                 FUNCTION TRIM(WN-TITLE) " "
+009920                 FUNCTION TRIM(WN-FIRST-NAME)
+010000         ELSE
+010100             DISPLAY FUNCTION TRIM(WS-GREETING-PREFIX) ", "
+010110                 FUNCTION TRIM(WN-TITLE) " "
+010120                 FUNCTION TRIM(WN-LAST-NAME)
+010200         END-IF
+010500     ELSE
+010600         IF WN-LAST-NAME = SPACES
+010700             DISPLAY "Hello, " FUNCTION TRIM(WN-FIRST-NAME)
+010800         ELSE
+010900             DISPLAY "Hello, " FUNCTION TRIM(WN-FIRST-NAME) " "
+011000                 FUNCTION TRIM(WN-LAST-NAME)
+011100         END-IF
+011200     END-IF.
+011300
+011400 SET-TIME-OF-DAY-GREETING.
+011500     EVALUATE TRUE
+011600         WHEN FUNCTION CURRENT-DATE (9:2) < "12"
+011700             MOVE "Good morning" TO WS-GREETING-PREFIX
+011800         WHEN FUNCTION CURRENT-DATE (9:2) < "18"
+011900             MOVE "Good afternoon" TO WS-GREETING-PREFIX
+012000         WHEN OTHER
+012100             MOVE "Good evening" TO WS-GREETING-PREFIX
+012200     END-EVALUATE.
+012300
+012400 STAMP-AND-STORE.
+012500     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+012550     MOVE WN-RAW-NAME TO VR-NAME
+012560     PERFORM BUILD-AND-WRITE-VISITOR
+012900     MOVE VR-VISITOR-ID TO AR-VISITOR-ID
+013000     MOVE WN-RAW-NAME TO AR-NAME
+013100     MOVE WS-TIMESTAMP TO AR-TIMESTAMP
+013200     MOVE WS-OPERATOR-ID TO AR-OPERATOR-ID
+013300     WRITE AUDIT-RECORD.
+013310
+013320 BUILD-AND-WRITE-VISITOR.
+013330     MOVE "N" TO WS-VISITOR-WRITTEN
+013340     PERFORM UNTIL VISITOR-WRITE-OK
+013350         ADD 1 TO WS-WRITE-SEQ
+013360             ON SIZE ERROR
+013370                 MOVE 1 TO WS-WRITE-SEQ
+013380         END-ADD
+013390         STRING WS-TIMESTAMP (1:16) DELIMITED BY SIZE
+013400                WS-WRITE-SEQ DELIMITED BY SIZE
+013410             INTO VR-VISITOR-ID
+013420         WRITE VISITOR-RECORD
+013430             INVALID KEY
+013440                 DISPLAY "Visitor ID collision on " VR-VISITOR-ID
+013450                     ", retrying"
+013460             NOT INVALID KEY
+013470                 MOVE "Y" TO WS-VISITOR-WRITTEN
+013480         END-WRITE
+013490     END-PERFORM.
